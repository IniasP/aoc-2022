@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------*
+000200* RECONOUT                                                 *
+000300*    STRUCTURED MARKER-RESULT RECORD WRITTEN TO RECONFILE  *
+000400*    FOR DOWNSTREAM RECONCILIATION JOBS. ONE RECORD IS     *
+000500*    PRODUCED FOR EACH MARKER (SOP AND SOM) RESOLVED FOR   *
+000600*    EACH STREAM. KEPT SEPARATE FROM REPORTFILE, WHICH IS  *
+000700*    FOR HUMAN READERS RATHER THAN PROGRAM-TO-PROGRAM USE. *
+000800*----------------------------------------------------------*
+000900 01  RECON-RECORD.
+001000     05  RECON-STREAM-NO         PIC 9(4).
+001100     05  RECON-MARKER-TYPE       PIC X(3).
+001200     05  RECON-MARKER-POS        PIC 9(4).
+001300     05  RECON-WINDOW            PIC X(14).
+001400     05  RECON-RUN-TIMESTAMP     PIC 9(14).
+001500     05  FILLER                  PIC X(41).
