@@ -1,77 +1,824 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. AOC-06-2.
-           AUTHOR. INIAS PEETERS.
-
-           ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT INPUTFILE ASSIGN TO "input"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           DATA DIVISION.
-           FILE SECTION.
-             FD INPUTFILE
-             RECORD IS VARYING IN SIZE FROM 1 to 5000
-             DEPENDING ON REC-LEN.
-             01 INPUTRECORD PIC A(5000).
-           WORKING-STORAGE SECTION.
-             01 FILE-STATUS PIC 9 VALUE 0.
-             01 REC-LEN PIC 9(5) COMP.
-             01 WS-WINDOW-SIZE PIC 9(2) VALUE 14.
-             01 WS-WINDOW PIC A(14).
-             01 WS-INDEX PIC 9(4) VALUE 1.
-             01 WS-INDEX-IN-WINDOW PIC 9(2).
-             01 WS-DUP-IN-WINDOW PIC 9(1) VALUE 0.
-             01 WS-COUNT PIC 9(1).
-             01 WS-CHAR-TO-SEARCH PIC A(1).
-
-           PROCEDURE DIVISION.
-           001-MAIN.
-               OPEN INPUT INPUTFILE.
-               PERFORM 002-READ.
-               CLOSE INPUTFILE.
-               ADD WS-WINDOW-SIZE TO WS-INDEX.
-               SUBTRACT 1 FROM WS-INDEX.
-               DISPLAY WS-INDEX.
-               STOP RUN.
-
-           002-READ.
-               READ INPUTFILE
-               AT END MOVE 1 TO FILE-STATUS
-               NOT AT END PERFORM 003-PROCESS-RECORD
-               END-READ.
-
-           003-PROCESS-RECORD.
-               IF REC-LEN > 0 THEN
-                  PERFORM 004-FIND-MARKER
-               END-IF.
-
-           004-FIND-MARKER.
-               PERFORM FOREVER
-                   MOVE INPUTRECORD (WS-INDEX:WS-WINDOW-SIZE)
-                       TO WS-WINDOW
-                   PERFORM 005-TREAT-WINDOW
-                   IF WS-DUP-IN-WINDOW NOT = 0 THEN
-                       MOVE 0 TO WS-DUP-IN-WINDOW
-                   ELSE
-                       EXIT PERFORM
-                   END-IF
-                   ADD 1 TO WS-INDEX
-               END-PERFORM.
-
-           005-TREAT-WINDOW.
-               PERFORM 006-COUNT-IN-WINDOW
-                   VARYING WS-INDEX-IN-WINDOW
-                   FROM 1 BY 1
-                   UNTIL WS-INDEX-IN-WINDOW > WS-WINDOW-SIZE.
-
-           006-COUNT-IN-WINDOW.
-               MOVE 0 TO WS-COUNT.
-               MOVE WS-WINDOW(WS-INDEX-IN-WINDOW:1)
-                   TO WS-CHAR-TO-SEARCH.
-               INSPECT WS-WINDOW
-                   TALLYING WS-COUNT
-                   FOR ALL WS-CHAR-TO-SEARCH.
-               IF WS-COUNT > 1 THEN
-                   MOVE 1 TO WS-DUP-IN-WINDOW
-               END-IF.
+001000 IDENTIFICATION DIVISION.
+001010 PROGRAM-ID. AOC-06-2.
+001020 AUTHOR. INIAS PEETERS.
+001030*
+001040* MODIFICATION HISTORY
+001050*   2026-08-08  IP  DRIVE 002-READ IN A LOOP SO EVERY STREAM IN
+001060*                   THE INPUT FILE IS SCANNED, NOT JUST THE
+001070*                   FIRST RECORD. RENUMBERED PARAGRAPHS TO THE
+001080*                   4-DIGIT MAINLINE/SECTION STYLE TO LEAVE ROOM
+001090*                   FOR THE ADDITIONAL PROCESSING STEPS THIS
+001100*                   AND FOLLOWING CHANGES NEED.
+001110*   2026-08-08  IP  ADDED REPORTFILE SO MARKER RESULTS GO OUT
+001120*                   AS A HEADER/DETAIL/TRAILER REPORT INSTEAD
+001130*                   OF A BARE DISPLAY TO THE JOB LOG.
+001140*   2026-08-08  IP  5000-FIND-MARKER NOW STOPS AT THE END OF
+001150*                   THE RECORD INSTEAD OF WALKING OFF THE END
+001160*                   OF INPUTRECORD; STREAMS WITH NO MARKER ARE
+001170*                   LOGGED TO EXCEPTFILE INSTEAD OF ABENDING.
+001180*   2026-08-08  IP  INPUTFILE NOW CARRIES A LEADING HDR RECORD
+001190*                   (EXPECTED STREAM COUNT/FEED DATE) AND A
+001200*                   TRAILING TRL RECORD (ACTUAL COUNT SENT).
+001210*                   RECORDS READ ARE RECONCILED AGAINST BOTH
+001220*                   BEFORE THE MARKER RESULTS ARE TRUSTED.
+001230*   2026-08-08  IP  ADDED CHECKFILE CHECKPOINTING SO A RESTART
+001240*                   AFTER AN ABEND SKIPS STREAMS ALREADY
+001250*                   COMPLETED ON A PRIOR RUN.
+001260*   2026-08-08  IP  ADDED AUDITFILE SO EVERY WINDOW POSITION
+001270*                   5000-FIND-MARKER EVALUATES IS LOGGED FOR
+001280*                   LATER REPLAY.
+001290*   2026-08-08  IP  ADDED CTLFILE SO THE INPUT DATASET NAME AND
+001300*                   THE SOP/SOM WINDOW SIZES CAN BE CHANGED BY
+001310*                   OPERATIONS WITHOUT A RECOMPILE. INPUTFILE IS
+001320*                   NOW ASSIGNED DYNAMICALLY FROM WS-INPUT-DSN.
+001330*   2026-08-08  IP  ADDED RECONFILE (COPY RECONOUT) SO EACH
+001340*                   RESOLVED MARKER IS ALSO EMITTED AS A
+001350*                   STRUCTURED RECORD FOR DOWNSTREAM
+001360*                   RECONCILIATION JOBS, SEPARATE FROM THE
+001370*                   HUMAN-READABLE REPORTFILE.
+001380*   2026-08-09  IP  CHECKPOINT RECORDS NOW CARRY THE FEED DATE
+001390*                   THEY WERE WRITTEN UNDER AND A RESTART ONLY
+001400*                   HONORS A CHECKPOINT THAT MATCHES THE CURRENT
+001410*                   RUN'S FEED DATE, SO A STALE CHECKPOINT FROM A
+001420*                   COMPLETED RUN NO LONGER SUPPRESSES ALL OUTPUT
+001430*                   ON THE NEXT DAY'S FILE. CHECKFILE IS ALSO
+001440*                   CLEARED ON A CLEANLY RECONCILED RUN.
+001450*   2026-08-09  IP  REPORTFILE/EXCEPTFILE/AUDITFILE/RECONFILE ARE
+001460*                   NOW OPENED EXTEND RATHER THAN OUTPUT WHEN A
+001470*                   CHECKPOINT RESTART IS IN EFFECT, SO A
+001480*                   RESTARTED RUN'S OUTPUT ADDS TO THE PRIOR RUN'S
+001490*                   DETAIL LINES INSTEAD OF TRUNCATING THEM.
+001500*   2026-08-09  IP  CORRECTED WS-RPT-DETAIL-LINE FILLER WIDTH TO
+001510*                   KEEP THE 80-BYTE RECORD LENGTH CONSISTENT WITH
+001520*                   EVERY OTHER LINE LAYOUT IN THIS PROGRAM.
+001530*   2026-08-09  IP  WHEN THE LEADING RECORD IS NOT TAGGED HDR, THE
+001540*                   RECORD ALREADY READ IS NOW TREATED AS STREAM
+001550*                   1'S DATA INSTEAD OF BEING DISCARDED BY AN
+001560*                   UNCONDITIONAL EXTRA READ.
+001570*   2026-08-09  IP  3000-READ-INPUT-RECORD TREATS ANY RECORD
+001580*                   TAGGED TRL AS THE TRAILER, PERIOD - A
+001590*                   STREAM-COUNT GUARD TRIED HERE BRIEFLY BUT
+001600*                   MASKED THE SHORT-FILE CASE 2600-RECONCILE-
+001610*                   COUNTS EXISTS TO CATCH, SINCE A FILE MISSING
+001620*                   STREAMS PRESENTS A VALID TRL BEFORE THE HDR
+001630*                   COUNT IS REACHED. THE COUNT CHECK ALREADY
+001640*                   DONE THERE CATCHES BOTH SHORT AND OVERLONG
+001650*                   FILES WITHOUT IT.
+001660*
+001670 ENVIRONMENT DIVISION.
+001680 INPUT-OUTPUT SECTION.
+001690 FILE-CONTROL.
+001700     SELECT INPUTFILE ASSIGN TO DYNAMIC WS-INPUT-DSN
+001710         ORGANIZATION IS LINE SEQUENTIAL.
+001720     SELECT REPORTFILE ASSIGN TO "report"
+001730         ORGANIZATION IS LINE SEQUENTIAL
+001740         FILE STATUS IS WS-RPT-STATUS.
+001750     SELECT EXCEPTFILE ASSIGN TO "exceptions"
+001760         ORGANIZATION IS LINE SEQUENTIAL
+001770         FILE STATUS IS WS-EXC-STATUS.
+001780     SELECT CHECKFILE ASSIGN TO "checkpoint"
+001790         ORGANIZATION IS LINE SEQUENTIAL
+001800         FILE STATUS IS WS-CHK-STATUS.
+001810     SELECT AUDITFILE ASSIGN TO "audit"
+001820         ORGANIZATION IS LINE SEQUENTIAL
+001830         FILE STATUS IS WS-AUD-STATUS.
+001840     SELECT CTLFILE ASSIGN TO "control"
+001850         ORGANIZATION IS LINE SEQUENTIAL
+001860         FILE STATUS IS WS-CTL-STATUS.
+001870     SELECT RECONFILE ASSIGN TO "reconout"
+001880         ORGANIZATION IS LINE SEQUENTIAL
+001890         FILE STATUS IS WS-REC-STATUS.
+001900*
+001910 DATA DIVISION.
+001920 FILE SECTION.
+001930 FD  INPUTFILE
+001940     RECORD IS VARYING IN SIZE FROM 1 TO 5000
+001950     DEPENDING ON REC-LEN.
+001960 01  INPUTRECORD                PIC A(5000).
+001970 01  INP-HEADER-VIEW REDEFINES INPUTRECORD.
+001980     05  INP-HDR-TAG             PIC X(3).
+001990     05  FILLER                  PIC X(1).
+002000     05  INP-HDR-EXPECTED-COUNT  PIC 9(4).
+002010     05  FILLER                  PIC X(1).
+002020     05  INP-HDR-FEED-DATE       PIC 9(8).
+002030     05  FILLER                  PIC X(4983).
+002040 01  INP-TRAILER-VIEW REDEFINES INPUTRECORD.
+002050     05  INP-TRL-TAG             PIC X(3).
+002060     05  FILLER                  PIC X(1).
+002070     05  INP-TRL-ACTUAL-COUNT    PIC 9(4).
+002080     05  FILLER                  PIC X(4992).
+002090*
+002100 FD  REPORTFILE
+002110     RECORD CONTAINS 80 CHARACTERS.
+002120 01  RPT-RECORD                  PIC X(80).
+002130*
+002140 FD  EXCEPTFILE
+002150     RECORD CONTAINS 80 CHARACTERS.
+002160 01  EXC-RECORD                  PIC X(80).
+002170*
+002180 FD  CHECKFILE
+002190     RECORD CONTAINS 80 CHARACTERS.
+002200 01  CHK-RECORD                  PIC X(80).
+002210*
+002220 FD  AUDITFILE
+002230     RECORD CONTAINS 80 CHARACTERS.
+002240 01  AUD-RECORD                  PIC X(80).
+002250*
+002260 FD  CTLFILE
+002270     RECORD CONTAINS 80 CHARACTERS.
+002280 01  CTL-RECORD                  PIC X(80).
+002290*
+002300 FD  RECONFILE
+002310     RECORD CONTAINS 80 CHARACTERS.
+002320     COPY RECONOUT.
+002330*
+002340 WORKING-STORAGE SECTION.
+002350 01  REC-LEN                     PIC 9(5) COMP.
+002360 01  WS-RPT-STATUS               PIC X(2)      VALUE "00".
+002370 01  WS-EXC-STATUS               PIC X(2)      VALUE "00".
+002380 01  WS-AUD-STATUS               PIC X(2)      VALUE "00".
+002390 01  WS-REC-STATUS               PIC X(2)      VALUE "00".
+002400*
+002410 01  WS-INPUT-DSN                PIC X(30)     VALUE "input".
+002420 01  WS-RUN-DATE                 PIC 9(8).
+002430 01  WS-RUN-TIME                 PIC 9(8).
+002440 01  WS-RUN-TIMESTAMP            PIC 9(14).
+002450 01  WS-RTS-VIEW REDEFINES WS-RUN-TIMESTAMP.
+002460     05  WS-RTS-DATE             PIC 9(8).
+002470     05  WS-RTS-TIME             PIC 9(6).
+002480*
+002490 01  WS-RPT-HEADER-LINE.
+002500     05  FILLER                  PIC X(10)     VALUE
+002510             "RUN DATE: ".
+002520     05  WS-RPT-RUN-DATE         PIC 9(8).
+002530     05  FILLER                  PIC X(5)      VALUE SPACES.
+002540     05  FILLER                  PIC X(11)     VALUE
+002550             "INPUT FILE:".
+002560     05  WS-RPT-INPUT-FILE       PIC X(30).
+002570     05  FILLER                  PIC X(16)     VALUE SPACES.
+002580*
+002590 01  WS-RPT-DETAIL-LINE.
+002600     05  FILLER                  PIC X(7)      VALUE
+002610             "STREAM ".
+002620     05  WS-RPT-STREAM-NO        PIC 9(4).
+002630     05  FILLER                  PIC X(8)      VALUE
+002640             " SOP AT ".
+002650     05  WS-RPT-SOP-IDX          PIC 9(4).
+002660     05  FILLER                  PIC X(8)      VALUE
+002670             " SOM AT ".
+002680     05  WS-RPT-MARKER-IDX       PIC 9(4).
+002690     05  FILLER                  PIC X(45)     VALUE SPACES.
+002700*
+002710 01  WS-RPT-TRAILER-LINE.
+002720     05  FILLER                  PIC X(19)     VALUE
+002730             "STREAMS PROCESSED: ".
+002740     05  WS-RPT-STREAM-COUNT     PIC 9(4).
+002750     05  FILLER                  PIC X(13)     VALUE
+002760             " RECONCILED: ".
+002770     05  WS-RPT-RECONCILE-FLAG   PIC X(1).
+002780     05  FILLER                  PIC X(43)     VALUE SPACES.
+002790*
+002800 01  WS-EXC-LINE.
+002810     05  FILLER                  PIC X(15)     VALUE
+002820             "NO MARKER FOUND".
+002830     05  FILLER                  PIC X(15)     VALUE
+002840             " IN STREAM NO. ".
+002850     05  WS-EXC-STREAM-NO        PIC 9(4).
+002860     05  FILLER                  PIC X(13)     VALUE
+002870             " FOR MARKER: ".
+002880     05  WS-EXC-MARKER-TYPE      PIC X(3).
+002890     05  FILLER                  PIC X(30)     VALUE SPACES.
+002900*
+002910 01  WS-EXC-EMPTY-LINE.
+002920     05  FILLER                  PIC X(17)     VALUE
+002930             "EMPTY STREAM NO. ".
+002940     05  WS-EXC-EMPTY-STREAM-NO  PIC 9(4).
+002950     05  FILLER                  PIC X(26)     VALUE
+002960             " - NO DATA, STREAM SKIPPED".
+002970     05  FILLER                  PIC X(33)     VALUE SPACES.
+002980*
+002990 01  WS-MARKER-TYPE              PIC X(3).
+003000*
+003010 01  WS-MARKER-FOUND-SWITCH      PIC X(1)      VALUE 'Y'.
+003020     88  WS-MARKER-FOUND                       VALUE 'Y'.
+003030     88  WS-MARKER-NOT-FOUND                   VALUE 'N'.
+003040*
+003050 01  WS-EXC-TEXT                 PIC X(80).
+003060 01  WS-CTL-EXC-TEXT             PIC X(80).
+003070*
+003080 01  WS-TRAILER-SWITCH           PIC X(1)      VALUE 'N'.
+003090     88  WS-TRAILER-SEEN                       VALUE 'Y'.
+003100*
+003110 01  WS-HDR-CONSUMED-SWITCH      PIC X(1)      VALUE 'Y'.
+003120     88  WS-HDR-CONSUMED                       VALUE 'Y'.
+003130*
+003140 01  WS-HDR-EXC-PENDING-SWITCH   PIC X(1)      VALUE 'N'.
+003150     88  WS-HDR-EXC-PENDING                    VALUE 'Y'.
+003160*
+003170 01  WS-CTL-EXC-PENDING-SWITCH   PIC X(1)      VALUE 'N'.
+003180     88  WS-CTL-EXC-PENDING                    VALUE 'Y'.
+003190*
+003200 01  WS-WINDOW-MAX-SIZE          PIC 9(2)      VALUE 14.
+003210*
+003220 01  WS-EXPECTED-COUNT           PIC 9(4)      VALUE 0.
+003230 01  WS-ACTUAL-COUNT             PIC 9(4)      VALUE 0.
+003240 01  WS-FEED-DATE                PIC 9(8)      VALUE 0.
+003250*
+003260 01  WS-RECONCILE-SWITCH         PIC X(1)      VALUE 'Y'.
+003270     88  WS-RECONCILE-OK                       VALUE 'Y'.
+003280     88  WS-RECONCILE-BAD                      VALUE 'N'.
+003290*
+003300 01  WS-CHK-STATUS               PIC X(2)      VALUE "00".
+003310*
+003320 01  WS-CHK-EOF-SWITCH           PIC X(1)      VALUE 'N'.
+003330     88  WS-CHK-EOF                            VALUE 'Y'.
+003340*
+003350 01  WS-RESTART-STREAM           PIC 9(4)      VALUE 0.
+003360 01  WS-CHECKPOINT-INTERVAL      PIC 9(3)      VALUE 10.
+003370 01  WS-CHK-QUOTIENT             PIC 9(4)      COMP.
+003380 01  WS-CHK-REMAINDER            PIC 9(3)      COMP.
+003390*
+003400 01  WS-CHK-LINE.
+003410     05  FILLER                  PIC X(7)      VALUE
+003420             "STREAM ".
+003430     05  WS-CHK-STREAM-NO        PIC 9(4).
+003440     05  FILLER                  PIC X(8)      VALUE
+003450             " SOP AT ".
+003460     05  WS-CHK-SOP-IDX          PIC 9(4).
+003470     05  FILLER                  PIC X(8)      VALUE
+003480             " SOM AT ".
+003490     05  WS-CHK-SOM-IDX          PIC 9(4).
+003500     05  FILLER                  PIC X(6)      VALUE
+003510             " FEED ".
+003520     05  WS-CHK-FEED-DATE        PIC 9(8).
+003530     05  FILLER                  PIC X(5)      VALUE
+003540             " EXP ".
+003550     05  WS-CHK-EXPECTED-COUNT   PIC 9(4).
+003560     05  FILLER                  PIC X(22)     VALUE SPACES.
+003570*
+003580 01  WS-AUD-LINE.
+003590     05  FILLER                  PIC X(7)      VALUE
+003600             "STREAM ".
+003610     05  WS-AUD-STREAM-NO        PIC 9(4).
+003620     05  FILLER                  PIC X(6)      VALUE
+003630             " TYPE ".
+003640     05  WS-AUD-MARKER-TYPE      PIC X(3).
+003650     05  FILLER                  PIC X(7)      VALUE
+003660             " INDEX ".
+003670     05  WS-AUD-INDEX            PIC 9(4).
+003680     05  FILLER                  PIC X(8)      VALUE
+003690             " WINDOW=".
+003700     05  WS-AUD-WINDOW           PIC X(14).
+003710     05  FILLER                  PIC X(5)      VALUE
+003720             " DUP=".
+003730     05  WS-AUD-DUP-FLAG         PIC X(1).
+003740     05  FILLER                  PIC X(21)     VALUE SPACES.
+003750*
+003760 01  WS-CTL-STATUS               PIC X(2)      VALUE "00".
+003770*
+003780 01  WS-CTL-EOF-SWITCH           PIC X(1)      VALUE 'N'.
+003790     88  WS-CTL-EOF                            VALUE 'Y'.
+003800*
+003810 01  WS-CTL-LINE.
+003820     05  WS-CTL-TAG              PIC X(8).
+003830     05  WS-CTL-VALUE            PIC X(40).
+003840     05  FILLER                  PIC X(32)     VALUE SPACES.
+003850*
+003860 01  WS-EOF-SWITCH               PIC X(1)      VALUE 'N'.
+003870     88  WS-EOF-YES                            VALUE 'Y'.
+003880     88  WS-EOF-NO                              VALUE 'N'.
+003890*
+003900 01  WS-STREAM-NUMBER            PIC 9(4) COMP VALUE 0.
+003910*
+003920 01  WS-SOP-WINDOW-SIZE          PIC 9(2)      VALUE 4.
+003930 01  WS-SOM-WINDOW-SIZE          PIC 9(2)      VALUE 14.
+003940 01  WS-SOP-INDEX                PIC 9(4)      VALUE 0.
+003950 01  WS-SOM-INDEX                PIC 9(4)      VALUE 0.
+003960*
+003970 01  WS-WINDOW-SIZE              PIC 9(2)      VALUE 14.
+003980 01  WS-WINDOW                   PIC A(14).
+003990 01  WS-INDEX                    PIC 9(4)      VALUE 1.
+004000 01  WS-INDEX-IN-WINDOW          PIC 9(2).
+004010*
+004020* WS-CHAR-BYTE/WS-CHAR-CODE OVERLAY THE SAME BYTE SO A
+004030* CHARACTER'S ORDINAL VALUE CAN BE USED DIRECTLY AS THE
+004040* SUBSCRIPT INTO WS-CHAR-COUNT-TABLE BELOW.
+004050 01  WS-CHAR-BYTE                PIC X(1).
+004060 01  WS-CHAR-CODE REDEFINES WS-CHAR-BYTE USAGE
+004070     BINARY-CHAR UNSIGNED.
+004080*
+004090 01  WS-CHAR-COUNT-TABLE.
+004100     05  WS-CHAR-COUNT           PIC 9(2) COMP
+004110         OCCURS 256 TIMES.
+004120 01  WS-TAB-SUB                  PIC 9(3) COMP.
+004130 01  WS-DUP-COUNT                PIC 9(3) COMP VALUE 0.
+004140*
+004150 PROCEDURE DIVISION.
+004160*----------------------------------------------------------*
+004170* 0000-MAINLINE                                            *
+004180*    DRIVES INITIALIZATION, READS AND PROCESSES EVERY       *
+004190*    STREAM IN THE INPUT FILE, THEN TERMINATES THE RUN.     *
+004200*----------------------------------------------------------*
+004210 0000-MAINLINE.
+004220     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004230     PERFORM 2000-PROCESS-STREAMS THRU 2000-EXIT
+004240         UNTIL WS-EOF-YES OR WS-TRAILER-SEEN.
+004250     PERFORM 2600-RECONCILE-COUNTS THRU 2600-EXIT.
+004260     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+004270     STOP RUN.
+004280*
+004290 1000-INITIALIZE.
+004300     PERFORM 1050-READ-CONTROL-FILE THRU 1050-EXIT.
+004310     OPEN INPUT INPUTFILE.
+004320     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+004330     ACCEPT WS-RUN-TIME FROM TIME.
+004340     MOVE WS-RUN-DATE TO WS-RTS-DATE.
+004350     MOVE WS-RUN-TIME (1:6) TO WS-RTS-TIME.
+004360     PERFORM 3000-READ-INPUT-RECORD THRU 3000-EXIT.
+004370     PERFORM 2500-VALIDATE-HEADER-RECORD THRU 2500-EXIT.
+004380     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+004390     PERFORM 1150-OPEN-OUTPUT-FILES THRU 1150-EXIT.
+004400     IF WS-CTL-EXC-PENDING
+004410         MOVE WS-CTL-EXC-TEXT TO WS-EXC-TEXT
+004420         PERFORM 8400-WRITE-EXCEPTION-TEXT THRU 8400-EXIT
+004430     END-IF.
+004440     IF WS-HDR-EXC-PENDING
+004450         PERFORM 8400-WRITE-EXCEPTION-TEXT THRU 8400-EXIT
+004460     END-IF.
+004470     IF WS-RESTART-STREAM = 0
+004480         PERFORM 8000-WRITE-REPORT-HEADER THRU 8000-EXIT
+004490     END-IF.
+004500     IF WS-HDR-CONSUMED
+004510         PERFORM 3000-READ-INPUT-RECORD THRU 3000-EXIT
+004520     END-IF.
+004530 1000-EXIT.
+004540     EXIT.
+004550*
+004560*----------------------------------------------------------*
+004570* 1150-OPEN-OUTPUT-FILES                                   *
+004580*    OPENS THE REPORT/EXCEPTION/AUDIT/RECON FILES EXTEND    *
+004590*    RATHER THAN OUTPUT WHEN A CHECKPOINT RESTART IS IN     *
+004600*    EFFECT, SO A RESTARTED RUN'S OUTPUT IS ADDED TO THE    *
+004610*    PRIOR RUN'S DETAIL LINES INSTEAD OF TRUNCATING THEM.   *
+004620*    FALLS BACK TO OUTPUT IF THE FILE DOES NOT YET EXIST.   *
+004630*----------------------------------------------------------*
+004640 1150-OPEN-OUTPUT-FILES.
+004650     IF WS-RESTART-STREAM > 0
+004660         OPEN EXTEND REPORTFILE
+004670         IF WS-RPT-STATUS NOT = "00"
+004680             OPEN OUTPUT REPORTFILE
+004690         END-IF
+004700         OPEN EXTEND EXCEPTFILE
+004710         IF WS-EXC-STATUS NOT = "00"
+004720             OPEN OUTPUT EXCEPTFILE
+004730         END-IF
+004740         OPEN EXTEND AUDITFILE
+004750         IF WS-AUD-STATUS NOT = "00"
+004760             OPEN OUTPUT AUDITFILE
+004770         END-IF
+004780         OPEN EXTEND RECONFILE
+004790         IF WS-REC-STATUS NOT = "00"
+004800             OPEN OUTPUT RECONFILE
+004810         END-IF
+004820     ELSE
+004830         OPEN OUTPUT REPORTFILE
+004840         OPEN OUTPUT EXCEPTFILE
+004850         OPEN OUTPUT AUDITFILE
+004860         OPEN OUTPUT RECONFILE
+004870     END-IF.
+004880     OPEN EXTEND CHECKFILE.
+004890     IF WS-CHK-STATUS NOT = "00"
+004900         OPEN OUTPUT CHECKFILE
+004910     END-IF.
+004920 1150-EXIT.
+004930     EXIT.
+004940*
+004950*----------------------------------------------------------*
+004960* 1050-READ-CONTROL-FILE                                   *
+004970*    READS THE OPERATOR-MAINTAINED CONTROL FILE, IF ONE     *
+004980*    EXISTS, SO THE INPUT DATASET NAME AND THE SOP/SOM      *
+004990*    WINDOW SIZES CAN BE CHANGED BY OPERATIONS WITHOUT A    *
+005000*    RECOMPILE. WHEN NO CONTROL FILE IS PRESENT THE         *
+005010*    COMPILED-IN DEFAULTS ABOVE REMAIN IN EFFECT.           *
+005020*----------------------------------------------------------*
+005030 1050-READ-CONTROL-FILE.
+005040     OPEN INPUT CTLFILE.
+005050     IF WS-CTL-STATUS = "00"
+005060         MOVE 'N' TO WS-CTL-EOF-SWITCH
+005070         PERFORM UNTIL WS-CTL-EOF
+005080             READ CTLFILE INTO WS-CTL-LINE
+005090                 AT END MOVE 'Y' TO WS-CTL-EOF-SWITCH
+005100                 NOT AT END
+005110                     EVALUATE WS-CTL-TAG
+005120                         WHEN "DSNAME"
+005130                             MOVE WS-CTL-VALUE TO WS-INPUT-DSN
+005140                         WHEN "SOPSIZE"
+005150                             MOVE WS-CTL-VALUE (1:2)
+005160                                 TO WS-SOP-WINDOW-SIZE
+005170                             PERFORM 1060-CHECK-SOP-SIZE
+005180                                 THRU 1060-EXIT
+005190                         WHEN "SOMSIZE"
+005200                             MOVE WS-CTL-VALUE (1:2)
+005210                                 TO WS-SOM-WINDOW-SIZE
+005220                             PERFORM 1070-CHECK-SOM-SIZE
+005230                                 THRU 1070-EXIT
+005240                         WHEN OTHER
+005250                             CONTINUE
+005260                     END-EVALUATE
+005270             END-READ
+005280         END-PERFORM
+005290         CLOSE CTLFILE
+005300     END-IF.
+005310 1050-EXIT.
+005320     EXIT.
+005330*
+005340*----------------------------------------------------------*
+005350* 1060-CHECK-SOP-SIZE / 1070-CHECK-SOM-SIZE                 *
+005360*    A CONTROL FILE SIZE OUTSIDE 1-14 WOULD OVERRUN THE      *
+005370*    14-BYTE WS-WINDOW/WS-AUD-WINDOW/RECON-WINDOW BUFFERS,   *
+005380*    SO AN OUT-OF-RANGE VALUE IS CLAMPED TO THE MAXIMUM AND  *
+005390*    FLAGGED. THE EXCEPTION IS QUEUED HERE SINCE EXCEPTFILE  *
+005400*    IS NOT YET OPEN WHEN THE CONTROL FILE IS READ, AND IS   *
+005410*    WRITTEN BY 1000-INITIALIZE ONCE IT IS.                  *
+005420*----------------------------------------------------------*
+005430 1060-CHECK-SOP-SIZE.
+005440     IF WS-SOP-WINDOW-SIZE = 0 OR
+005450             WS-SOP-WINDOW-SIZE > WS-WINDOW-MAX-SIZE
+005460         MOVE WS-WINDOW-MAX-SIZE TO WS-SOP-WINDOW-SIZE
+005470         MOVE "SOPSIZE IN CONTROL FILE OUT OF RANGE - CLAMPED"
+005480             TO WS-CTL-EXC-TEXT
+005490         MOVE 'Y' TO WS-CTL-EXC-PENDING-SWITCH
+005500     END-IF.
+005510 1060-EXIT.
+005520     EXIT.
+005530*
+005540 1070-CHECK-SOM-SIZE.
+005550     IF WS-SOM-WINDOW-SIZE = 0 OR
+005560             WS-SOM-WINDOW-SIZE > WS-WINDOW-MAX-SIZE
+005570         MOVE WS-WINDOW-MAX-SIZE TO WS-SOM-WINDOW-SIZE
+005580         MOVE "SOMSIZE IN CONTROL FILE OUT OF RANGE - CLAMPED"
+005590             TO WS-CTL-EXC-TEXT
+005600         MOVE 'Y' TO WS-CTL-EXC-PENDING-SWITCH
+005610     END-IF.
+005620 1070-EXIT.
+005630     EXIT.
+005640*
+005650*----------------------------------------------------------*
+005660* 1100-READ-CHECKPOINT                                     *
+005670*    ON RESTART, SCANS ANY CHECKPOINT LOG FROM A PRIOR RUN  *
+005680*    AND REMEMBERS THE LAST STREAM NUMBER IT RECORDS AS     *
+005690*    COMPLETE, SO THOSE STREAMS ARE NOT REPROCESSED. A      *
+005700*    CHECKPOINT ENTRY IS ONLY HONORED WHEN BOTH ITS FEED    *
+005710*    DATE AND ITS HDR EXPECTED COUNT MATCH THIS RUN'S, SO   *
+005720*    NEITHER A STALE CHECKPOINT FROM AN UNRELATED DAY'S     *
+005730*    FILE NOR ONE LEFT BY AN EARLIER, DIFFERENTLY-SIZED     *
+005740*    ATTEMPT AT TODAY'S FILE CAN SUPPRESS OUTPUT IT SHOULD  *
+005750*    NOT.                                                   *
+005760*----------------------------------------------------------*
+005770 1100-READ-CHECKPOINT.
+005780     MOVE 0 TO WS-RESTART-STREAM.
+005790     OPEN INPUT CHECKFILE.
+005800     IF WS-CHK-STATUS = "00"
+005810         MOVE 'N' TO WS-CHK-EOF-SWITCH
+005820         PERFORM UNTIL WS-CHK-EOF
+005830             READ CHECKFILE INTO WS-CHK-LINE
+005840                 AT END MOVE 'Y' TO WS-CHK-EOF-SWITCH
+005850                 NOT AT END
+005860                 IF WS-CHK-FEED-DATE = WS-FEED-DATE AND
+005870                         WS-CHK-EXPECTED-COUNT = WS-EXPECTED-COUNT
+005880                     MOVE WS-CHK-STREAM-NO TO WS-RESTART-STREAM
+005890                 END-IF
+005900             END-READ
+005910         END-PERFORM
+005920         CLOSE CHECKFILE
+005930     END-IF.
+005940 1100-EXIT.
+005950     EXIT.
+005960*
+005970*----------------------------------------------------------*
+005980* 2500-VALIDATE-HEADER-RECORD                               *
+005990*    PICKS UP THE EXPECTED STREAM COUNT AND FEED DATE FROM  *
+006000*    THE HDR CONTROL RECORD LEADING THE INPUT FILE. WHEN    *
+006010*    THE LEADING RECORD IS NOT TAGGED HDR, IT IS LEFT IN    *
+006020*    PLACE TO BE TREATED AS STREAM 1'S DATA RATHER THAN     *
+006030*    BEING DISCARDED. THE EXCEPTION IS ONLY QUEUED HERE -   *
+006040*    EXCEPTFILE IS NOT YET OPEN AT THIS POINT IN THE RUN -  *
+006050*    AND IS WRITTEN BY 1000-INITIALIZE ONCE IT IS.          *
+006060*----------------------------------------------------------*
+006070 2500-VALIDATE-HEADER-RECORD.
+006080     IF INP-HDR-TAG = 'HDR'
+006090         MOVE 'Y' TO WS-HDR-CONSUMED-SWITCH
+006100         MOVE INP-HDR-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+006110         MOVE INP-HDR-FEED-DATE TO WS-FEED-DATE
+006120     ELSE
+006130         MOVE 'N' TO WS-HDR-CONSUMED-SWITCH
+006140         MOVE 'N' TO WS-RECONCILE-SWITCH
+006150         MOVE "HDR MISSING - 1ST RECORD KEPT AS STREAM 1 DATA"
+006160             TO WS-EXC-TEXT
+006170         MOVE 'Y' TO WS-HDR-EXC-PENDING-SWITCH
+006180     END-IF.
+006190 2500-EXIT.
+006200     EXIT.
+006210*
+006220*----------------------------------------------------------*
+006230* 2600-RECONCILE-COUNTS                                    *
+006240*    CONFIRMS THE TRL CONTROL RECORD WAS SEEN AND THAT THE  *
+006250*    STREAM COUNT IT CARRIES MATCHES BOTH THE HDR EXPECTED  *
+006260*    COUNT AND THE NUMBER OF STREAMS ACTUALLY READ.         *
+006270*----------------------------------------------------------*
+006280 2600-RECONCILE-COUNTS.
+006290     IF NOT WS-TRAILER-SEEN
+006300         MOVE 'N' TO WS-RECONCILE-SWITCH
+006310         MOVE "TRL CONTROL RECORD MISSING - FILE TRUNCATED"
+006320             TO WS-EXC-TEXT
+006330         PERFORM 8400-WRITE-EXCEPTION-TEXT THRU 8400-EXIT
+006340     ELSE
+006350         MOVE INP-TRL-ACTUAL-COUNT TO WS-ACTUAL-COUNT
+006360         IF WS-ACTUAL-COUNT NOT = WS-STREAM-NUMBER
+006370             OR WS-ACTUAL-COUNT NOT = WS-EXPECTED-COUNT
+006380             MOVE 'N' TO WS-RECONCILE-SWITCH
+006390             MOVE "STREAM COUNT MISMATCH AMONG HDR/TRL/ACTUAL"
+006400                 TO WS-EXC-TEXT
+006410             PERFORM 8400-WRITE-EXCEPTION-TEXT THRU 8400-EXIT
+006420         END-IF
+006430     END-IF.
+006440 2600-EXIT.
+006450     EXIT.
+006460*
+006470*----------------------------------------------------------*
+006480* 2000-PROCESS-STREAMS                                     *
+006490*    ONE PASS PER TRANSMISSION IN THE INPUT FILE. STREAMS   *
+006500*    A RESTARTED RUN ALREADY COMPLETED ARE SKIPPED RATHER   *
+006510*    THAN RUN THROUGH THE MARKER SEARCH AGAIN.              *
+006520*----------------------------------------------------------*
+006530 2000-PROCESS-STREAMS.
+006540     ADD 1 TO WS-STREAM-NUMBER.
+006550     IF WS-STREAM-NUMBER > WS-RESTART-STREAM
+006560         PERFORM 4000-PROCESS-RECORD THRU 4000-EXIT
+006570         PERFORM 1200-WRITE-CHECKPOINT THRU 1200-EXIT
+006580     END-IF.
+006590     PERFORM 3000-READ-INPUT-RECORD THRU 3000-EXIT.
+006600 2000-EXIT.
+006610     EXIT.
+006620*
+006630*----------------------------------------------------------*
+006640* 1200-WRITE-CHECKPOINT                                    *
+006650*    EVERY WS-CHECKPOINT-INTERVAL STREAMS, RECORDS THE      *
+006660*    LAST COMPLETED STREAM AND ITS MARKER POSITIONS SO A    *
+006670*    RESTART DOES NOT HAVE TO REPROCESS THE WHOLE FILE.     *
+006680*----------------------------------------------------------*
+006690 1200-WRITE-CHECKPOINT.
+006700     DIVIDE WS-STREAM-NUMBER BY WS-CHECKPOINT-INTERVAL
+006710         GIVING WS-CHK-QUOTIENT
+006720         REMAINDER WS-CHK-REMAINDER.
+006730     IF WS-CHK-REMAINDER = 0
+006740         MOVE WS-STREAM-NUMBER TO WS-CHK-STREAM-NO
+006750         MOVE WS-SOP-INDEX TO WS-CHK-SOP-IDX
+006760         MOVE WS-SOM-INDEX TO WS-CHK-SOM-IDX
+006770         MOVE WS-FEED-DATE TO WS-CHK-FEED-DATE
+006780         MOVE WS-EXPECTED-COUNT TO WS-CHK-EXPECTED-COUNT
+006790         WRITE CHK-RECORD FROM WS-CHK-LINE
+006800     END-IF.
+006810 1200-EXIT.
+006820     EXIT.
+006830*
+006840 3000-READ-INPUT-RECORD.
+006850     READ INPUTFILE
+006860         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006870         NOT AT END CONTINUE
+006880     END-READ.
+006890     IF WS-EOF-NO AND INP-TRL-TAG = 'TRL'
+006900         MOVE 'Y' TO WS-TRAILER-SWITCH
+006910     END-IF.
+006920 3000-EXIT.
+006930     EXIT.
+006940*
+006950 4000-PROCESS-RECORD.
+006960     IF REC-LEN = 0
+006970         PERFORM 8310-WRITE-EMPTY-EXCEPTION THRU 8310-EXIT
+006980     ELSE
+006990         MOVE 0 TO WS-SOP-INDEX
+007000         MOVE 0 TO WS-SOM-INDEX
+007010         MOVE WS-SOP-WINDOW-SIZE TO WS-WINDOW-SIZE
+007020         MOVE 'SOP' TO WS-MARKER-TYPE
+007030         MOVE 1 TO WS-INDEX
+007040         PERFORM 5000-FIND-MARKER THRU 5000-EXIT
+007050         IF WS-MARKER-FOUND
+007060             MOVE WS-INDEX TO WS-SOP-INDEX
+007070             PERFORM 8500-WRITE-RECON-RECORD THRU 8500-EXIT
+007080         ELSE
+007090             PERFORM 8300-WRITE-EXCEPTION THRU 8300-EXIT
+007100         END-IF
+007110         MOVE WS-SOM-WINDOW-SIZE TO WS-WINDOW-SIZE
+007120         MOVE 'SOM' TO WS-MARKER-TYPE
+007130         MOVE 1 TO WS-INDEX
+007140         PERFORM 5000-FIND-MARKER THRU 5000-EXIT
+007150         IF WS-MARKER-FOUND
+007160             MOVE WS-INDEX TO WS-SOM-INDEX
+007170             PERFORM 8500-WRITE-RECON-RECORD THRU 8500-EXIT
+007180         ELSE
+007190             PERFORM 8300-WRITE-EXCEPTION THRU 8300-EXIT
+007200         END-IF
+007210         PERFORM 8100-WRITE-REPORT-DETAIL THRU 8100-EXIT
+007220     END-IF.
+007230 4000-EXIT.
+007240     EXIT.
+007250*
+007260*----------------------------------------------------------*
+007270* 5000-FIND-MARKER                                         *
+007280*    SLIDES A WS-WINDOW-SIZE WINDOW ACROSS THE RECORD UNTIL *
+007290*    A WINDOW WITH NO REPEATED CHARACTERS IS FOUND. SETS    *
+007300*    WS-MARKER-FOUND-SWITCH TO 'N' WITHOUT SLICING PAST THE *
+007310*    END OF THE RECORD WHEN NO MARKER EXISTS IN THE STREAM. *
+007320*----------------------------------------------------------*
+007330 5000-FIND-MARKER.
+007340     MOVE 'Y' TO WS-MARKER-FOUND-SWITCH.
+007350     PERFORM 5100-CLEAR-COUNT-TABLE THRU 5100-EXIT.
+007360     IF WS-INDEX + WS-WINDOW-SIZE - 1 > REC-LEN
+007370         MOVE 'N' TO WS-MARKER-FOUND-SWITCH
+007380     ELSE
+007390         PERFORM 6000-BUILD-INITIAL-WINDOW THRU 6000-EXIT
+007400         PERFORM 7200-WRITE-AUDIT-RECORD THRU 7200-EXIT
+007410         PERFORM FOREVER
+007420             IF WS-DUP-COUNT = 0
+007430                 EXIT PERFORM
+007440             END-IF
+007450             IF WS-INDEX + WS-WINDOW-SIZE > REC-LEN
+007460                 MOVE 'N' TO WS-MARKER-FOUND-SWITCH
+007470                 EXIT PERFORM
+007480             END-IF
+007490             PERFORM 6500-SLIDE-WINDOW THRU 6500-EXIT
+007500             ADD 1 TO WS-INDEX
+007510             PERFORM 7200-WRITE-AUDIT-RECORD THRU 7200-EXIT
+007520         END-PERFORM
+007530     END-IF.
+007540     IF WS-MARKER-FOUND
+007550         ADD WS-WINDOW-SIZE TO WS-INDEX
+007560         SUBTRACT 1 FROM WS-INDEX
+007570     END-IF.
+007580 5000-EXIT.
+007590     EXIT.
+007600*
+007610*----------------------------------------------------------*
+007620* 5100-CLEAR-COUNT-TABLE                                   *
+007630*    RESETS THE PER-CHARACTER-CODE OCCURRENCE TABLE AND THE *
+007640*    RUNNING DUPLICATE COUNT BEFORE A NEW MARKER SEARCH.    *
+007650*----------------------------------------------------------*
+007660 5100-CLEAR-COUNT-TABLE.
+007670     MOVE 0 TO WS-DUP-COUNT.
+007680     PERFORM VARYING WS-TAB-SUB FROM 1 BY 1
+007690         UNTIL WS-TAB-SUB > 256
+007700         MOVE 0 TO WS-CHAR-COUNT (WS-TAB-SUB)
+007710     END-PERFORM.
+007720 5100-EXIT.
+007730     EXIT.
+007740*
+007750*----------------------------------------------------------*
+007760* 6000-BUILD-INITIAL-WINDOW                                *
+007770*    SEEDS THE COUNT TABLE WITH THE FIRST WINDOW AT         *
+007780*    WS-INDEX, ONE CHARACTER AT A TIME.                     *
+007790*----------------------------------------------------------*
+007800 6000-BUILD-INITIAL-WINDOW.
+007810     MOVE INPUTRECORD (WS-INDEX:WS-WINDOW-SIZE) TO WS-WINDOW.
+007820     PERFORM 6100-ADD-INITIAL-CHAR THRU 6100-EXIT
+007830         VARYING WS-INDEX-IN-WINDOW FROM 1 BY 1
+007840         UNTIL WS-INDEX-IN-WINDOW > WS-WINDOW-SIZE.
+007850 6000-EXIT.
+007860     EXIT.
+007870*
+007880 6100-ADD-INITIAL-CHAR.
+007890     MOVE WS-WINDOW (WS-INDEX-IN-WINDOW:1) TO WS-CHAR-BYTE.
+007900     PERFORM 7000-ADD-CHAR-TO-WINDOW THRU 7000-EXIT.
+007910 6100-EXIT.
+007920     EXIT.
+007930*
+007940*----------------------------------------------------------*
+007950* 6500-SLIDE-WINDOW                                        *
+007960*    DROPS THE CHARACTER LEAVING AT WS-INDEX AND ADDS THE   *
+007970*    CHARACTER ENTERING AT WS-INDEX + WS-WINDOW-SIZE, SO    *
+007980*    THE WINDOW IS RE-EVALUATED IN CONSTANT TIME INSTEAD OF *
+007990*    BEING RE-TALLIED FROM SCRATCH ON EVERY SHIFT.          *
+008000*----------------------------------------------------------*
+008010 6500-SLIDE-WINDOW.
+008020     MOVE INPUTRECORD (WS-INDEX:1) TO WS-CHAR-BYTE.
+008030     PERFORM 7100-REMOVE-CHAR-FROM-WINDOW THRU 7100-EXIT.
+008040     MOVE INPUTRECORD (WS-INDEX + WS-WINDOW-SIZE:1)
+008050         TO WS-CHAR-BYTE.
+008060     PERFORM 7000-ADD-CHAR-TO-WINDOW THRU 7000-EXIT.
+008070     MOVE INPUTRECORD (WS-INDEX + 1:WS-WINDOW-SIZE) TO WS-WINDOW.
+008080 6500-EXIT.
+008090     EXIT.
+008100*
+008110 7000-ADD-CHAR-TO-WINDOW.
+008120     COMPUTE WS-TAB-SUB = WS-CHAR-CODE + 1.
+008130     ADD 1 TO WS-CHAR-COUNT (WS-TAB-SUB).
+008140     IF WS-CHAR-COUNT (WS-TAB-SUB) = 2
+008150         ADD 1 TO WS-DUP-COUNT
+008160     END-IF.
+008170 7000-EXIT.
+008180     EXIT.
+008190*
+008200 7100-REMOVE-CHAR-FROM-WINDOW.
+008210     COMPUTE WS-TAB-SUB = WS-CHAR-CODE + 1.
+008220     SUBTRACT 1 FROM WS-CHAR-COUNT (WS-TAB-SUB).
+008230     IF WS-CHAR-COUNT (WS-TAB-SUB) = 1
+008240         SUBTRACT 1 FROM WS-DUP-COUNT
+008250     END-IF.
+008260 7100-EXIT.
+008270     EXIT.
+008280*
+008290*----------------------------------------------------------*
+008300* 7200-WRITE-AUDIT-RECORD                                  *
+008310*    LOGS THE CURRENT WINDOW POSITION, CONTENTS, AND        *
+008320*    DUPLICATE STATUS SO A MARKER RESULT CAN BE REPLAYED     *
+008330*    AND EXPLAINED LATER WITHOUT RERUNNING THE SEARCH.       *
+008340*----------------------------------------------------------*
+008350 7200-WRITE-AUDIT-RECORD.
+008360     MOVE WS-STREAM-NUMBER TO WS-AUD-STREAM-NO.
+008370     MOVE WS-MARKER-TYPE TO WS-AUD-MARKER-TYPE.
+008380     MOVE WS-INDEX TO WS-AUD-INDEX.
+008390     MOVE WS-WINDOW TO WS-AUD-WINDOW.
+008400     IF WS-DUP-COUNT = 0
+008410         MOVE 'N' TO WS-AUD-DUP-FLAG
+008420     ELSE
+008430         MOVE 'Y' TO WS-AUD-DUP-FLAG
+008440     END-IF.
+008450     WRITE AUD-RECORD FROM WS-AUD-LINE.
+008460 7200-EXIT.
+008470     EXIT.
+008480*
+008490 9000-TERMINATE.
+008500     PERFORM 8200-WRITE-REPORT-TRAILER THRU 8200-EXIT.
+008510     CLOSE INPUTFILE.
+008520     CLOSE REPORTFILE.
+008530     CLOSE EXCEPTFILE.
+008540     CLOSE CHECKFILE.
+008550     CLOSE AUDITFILE.
+008560     CLOSE RECONFILE.
+008570     OPEN OUTPUT CHECKFILE.
+008580     CLOSE CHECKFILE.
+008590 9000-EXIT.
+008600     EXIT.
+008610*
+008620*----------------------------------------------------------*
+008630* 8000-WRITE-REPORT-HEADER                                 *
+008640*    RUN DATE AND INPUT FILE NAME FOR THE REPORT.          *
+008650*----------------------------------------------------------*
+008660 8000-WRITE-REPORT-HEADER.
+008670     MOVE WS-RUN-DATE TO WS-RPT-RUN-DATE.
+008680     MOVE WS-INPUT-DSN TO WS-RPT-INPUT-FILE.
+008690     WRITE RPT-RECORD FROM WS-RPT-HEADER-LINE.
+008700 8000-EXIT.
+008710     EXIT.
+008720*
+008730 8100-WRITE-REPORT-DETAIL.
+008740     MOVE WS-STREAM-NUMBER TO WS-RPT-STREAM-NO.
+008750     MOVE WS-SOP-INDEX TO WS-RPT-SOP-IDX.
+008760     MOVE WS-SOM-INDEX TO WS-RPT-MARKER-IDX.
+008770     WRITE RPT-RECORD FROM WS-RPT-DETAIL-LINE.
+008780 8100-EXIT.
+008790     EXIT.
+008800*
+008810 8200-WRITE-REPORT-TRAILER.
+008820     MOVE WS-STREAM-NUMBER TO WS-RPT-STREAM-COUNT.
+008830     MOVE WS-RECONCILE-SWITCH TO WS-RPT-RECONCILE-FLAG.
+008840     WRITE RPT-RECORD FROM WS-RPT-TRAILER-LINE.
+008850 8200-EXIT.
+008860     EXIT.
+008870*
+008880 8300-WRITE-EXCEPTION.
+008890     MOVE WS-STREAM-NUMBER TO WS-EXC-STREAM-NO.
+008900     MOVE WS-MARKER-TYPE TO WS-EXC-MARKER-TYPE.
+008910     WRITE EXC-RECORD FROM WS-EXC-LINE.
+008920 8300-EXIT.
+008930     EXIT.
+008940*
+008950 8310-WRITE-EMPTY-EXCEPTION.
+008960     MOVE WS-STREAM-NUMBER TO WS-EXC-EMPTY-STREAM-NO.
+008970     WRITE EXC-RECORD FROM WS-EXC-EMPTY-LINE.
+008980 8310-EXIT.
+008990     EXIT.
+009000*
+009010 8400-WRITE-EXCEPTION-TEXT.
+009020     MOVE WS-EXC-TEXT TO EXC-RECORD.
+009030     WRITE EXC-RECORD.
+009040 8400-EXIT.
+009050     EXIT.
+009060*
+009070*----------------------------------------------------------*
+009080* 8500-WRITE-RECON-RECORD                                  *
+009090*    EMITS ONE STRUCTURED RECORD PER RESOLVED MARKER TO     *
+009100*    RECONFILE SO DOWNSTREAM RECONCILIATION JOBS CAN READ   *
+009110*    THE STREAM ID, MARKER POSITION, WINNING WINDOW, AND    *
+009120*    RUN TIMESTAMP DIRECTLY, WITHOUT PARSING REPORTFILE.    *
+009130*----------------------------------------------------------*
+009140 8500-WRITE-RECON-RECORD.
+009150     MOVE SPACES TO RECON-RECORD.
+009160     MOVE WS-STREAM-NUMBER TO RECON-STREAM-NO.
+009170     MOVE WS-MARKER-TYPE TO RECON-MARKER-TYPE.
+009180     MOVE WS-INDEX TO RECON-MARKER-POS.
+009190     MOVE WS-WINDOW TO RECON-WINDOW.
+009200     MOVE WS-RUN-TIMESTAMP TO RECON-RUN-TIMESTAMP.
+009210     WRITE RECON-RECORD.
+009220 8500-EXIT.
+009230     EXIT.
